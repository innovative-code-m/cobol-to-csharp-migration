@@ -0,0 +1,286 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MVP00.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> MVP01のREJFILE.DAT（当ステップ実行直後の拒否明細）を走査して
+           *> 「注文はあるがMVP02クリア済み客リストに無い」客のIDを拾う
+           *> ための作業用SELECT。MVP01自身のCLRDCUSTゲート（理由コード
+           *> "MP"）が既にOUTFILE.DATからこれらの客を取り除いてしまうため、
+           *> OUTFILE.DATを見ても検出できない
+           SELECT REJSCAN ASSIGN TO "REJFILE.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORTWORK ASSIGN TO "MVPSORT.DAT".
+           SELECT ORDCUST ASSIGN TO "ORDCUST.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CLRDCUST ASSIGN TO "CLRDCUST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CL-CUST-ID
+               FILE STATUS IS WS-CLRDCUST-STATUS.
+           SELECT REPFILE ASSIGN TO "MVPRPT.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       *> MVP01のREJREC（64バイト）と同じレイアウトをここでも保持する。
+       *> 共通コピーブックが無いリポジトリなので突き合わせに要る項目だけ複製
+       FD  REJSCAN
+           RECORD CONTAINS 64 CHARACTERS
+           RECORDING MODE IS F.
+       01  RJS-REC.
+           05 RJS-CUST-ID        PIC 9(5).
+           05 RJS-NAME           PIC X(20).
+           05 RJS-QTY            PIC 9(3).
+           05 RJS-UNIT-PRICE     PIC 9(3)V99.
+           05 RJS-REASON-CODE    PIC X(2).
+           05 RJS-REASON-TEXT    PIC X(29).
+
+       SD  SORTWORK.
+       01  SORTWORK-REC.
+           05 SRT-CUST-ID       PIC 9(5).
+
+       FD  ORDCUST
+           RECORD CONTAINS 5 CHARACTERS
+           RECORDING MODE IS F.
+       01  ORDCUST-REC.
+           05 OC-CUST-ID        PIC 9(5).
+
+       FD  CLRDCUST
+           RECORD CONTAINS 5 CHARACTERS
+           RECORDING MODE IS F.
+       01  CLRDCUST-REC.
+           05 CL-CUST-ID        PIC 9(5).
+
+       FD  REPFILE
+           RECORD CONTAINS 60 CHARACTERS
+           RECORDING MODE IS F.
+       01  REP-REC              PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       *> 駆動ジョブが管理する物理ファイル名。MVP01・MVP02は
+       *> どちらもINFILE.DAT/OUTFILE.DATに固定なので、呼び出し前後で
+       *> 実ファイルを付け替える（現場でオペレーターがやっていた手作業を
+       *> CBL_RENAME_FILEで自動化しただけ）
+       01  WS-CUSTIN-NAME       PIC X(20) VALUE "CUSTIN.DAT".
+       01  WS-ORDERIN-NAME      PIC X(20) VALUE "ORDERIN.DAT".
+       01  WS-STAGE-NAME        PIC X(20) VALUE "INFILE.DAT".
+       01  WS-OUTFILE-NAME      PIC X(20) VALUE "OUTFILE.DAT".
+       01  WS-MVP02OUT-NAME     PIC X(20) VALUE "MVP02OUT.DAT".
+       01  WS-MVP01OUT-NAME     PIC X(20) VALUE "MVP01OUT.DAT".
+       01  WS-CLRDCUST-NAME     PIC X(20) VALUE "CLRDCUST.DAT".
+
+       01  WS-CLRDCUST-STATUS   PIC X(2) VALUE SPACES.
+           88 CLRDCUST-OK                 VALUE "00".
+
+       01  WS-ORD-EOF           PIC X VALUE "N".
+           88 ORD-EOF                     VALUE "Y".
+       01  WS-CLR-EOF           PIC X VALUE "N".
+           88 CLR-EOF                     VALUE "Y".
+
+       01  WS-PREV-CUST-ID      PIC 9(5) VALUE 0.
+       01  WS-FIRST-SORT-REC    PIC X VALUE "Y".
+           88 IS-FIRST-SORT-REC           VALUE "Y".
+
+       01  WS-RUN-DATE          PIC 9(8) VALUE 0.
+       01  WS-ORD-ONLY-COUNT    PIC 9(5) VALUE 0.
+       01  WS-CLR-ONLY-COUNT    PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-SECTION.
+           CALL "CBL_RENAME_FILE" USING WS-CUSTIN-NAME WS-STAGE-NAME
+           PERFORM CHECK-RENAME-OK
+           CALL "MVP02"
+           CALL "CBL_RENAME_FILE" USING WS-OUTFILE-NAME WS-MVP02OUT-NAME
+           PERFORM CHECK-RENAME-OK
+           CALL "CBL_RENAME_FILE" USING WS-STAGE-NAME WS-CUSTIN-NAME
+           PERFORM CHECK-RENAME-OK
+
+           CALL "CBL_RENAME_FILE" USING WS-ORDERIN-NAME WS-STAGE-NAME
+           PERFORM CHECK-RENAME-OK
+           CALL "MVP01"
+           CALL "CBL_RENAME_FILE" USING WS-STAGE-NAME WS-ORDERIN-NAME
+           PERFORM CHECK-RENAME-OK
+
+           PERFORM BUILD-ORDER-CUSTOMER-LIST
+           PERFORM COMPARE-CUSTOMER-EXTRACTS
+
+           CALL "CBL_RENAME_FILE" USING WS-OUTFILE-NAME WS-MVP01OUT-NAME
+           PERFORM CHECK-RENAME-OK
+
+           *> CLRDCUST.DATはMVP02が今回作った物なので、次に単独でMVP01を
+           *> 動かした時に古いクリア済み客リストを拾って誤爆させないよう
+           *> ここで消しておく
+           CALL "CBL_DELETE_FILE" USING WS-CLRDCUST-NAME
+
+           DISPLAY "MVP00: " WS-ORD-ONLY-COUNT
+               " CUSTOMER(S) HAVE ORDERS BUT NO CLEAN MVP02 EXTRACT"
+           DISPLAY "MVP00: " WS-CLR-ONLY-COUNT
+               " CUSTOMER(S) CLEARED MVP02 BUT HAVE NO ORDERS"
+
+           GOBACK
+           .
+
+       CHECK-RENAME-OK.
+           *> CUSTIN.DAT/ORDERIN.DATが見当たらない等でリネームが失敗すると
+           *> MVP01/MVP02はINFILE.DATに残っていた別データをそのまま読んで
+           *> しまうので、ここで止めて気付けるようにする
+           IF RETURN-CODE NOT = 0
+               DISPLAY "MVP00: FILE STAGING RENAME FAILED, RETURN-CODE="
+                   RETURN-CODE
+               GOBACK
+           END-IF
+           .
+
+       BUILD-ORDER-CUSTOMER-LIST.
+           *> MVP01が今回書いたREJFILE.DATから「MP」（MVP02未クリア）で
+           *> 拒否された客IDだけを取り出し、昇順・重複無しの一覧
+           *> (ORDCUST.DAT)に整える
+           SORT SORTWORK
+               ON ASCENDING KEY SRT-CUST-ID
+               INPUT PROCEDURE IS EXTRACT-ORDER-CUSTOMERS
+               OUTPUT PROCEDURE IS DEDUPE-ORDER-CUSTOMERS
+           .
+
+       EXTRACT-ORDER-CUSTOMERS.
+           OPEN INPUT REJSCAN
+           MOVE "N" TO WS-ORD-EOF
+           PERFORM UNTIL ORD-EOF
+               READ REJSCAN
+                   AT END
+                       MOVE "Y" TO WS-ORD-EOF
+                   NOT AT END
+                       IF RJS-REASON-CODE = "MP"
+                           MOVE RJS-CUST-ID TO SRT-CUST-ID
+                           RELEASE SORTWORK-REC
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE REJSCAN
+           MOVE "N" TO WS-ORD-EOF
+           .
+
+       DEDUPE-ORDER-CUSTOMERS.
+           OPEN OUTPUT ORDCUST
+           SET IS-FIRST-SORT-REC TO TRUE
+           MOVE "N" TO WS-ORD-EOF
+           PERFORM UNTIL ORD-EOF
+               RETURN SORTWORK
+                   AT END
+                       MOVE "Y" TO WS-ORD-EOF
+                   NOT AT END
+                       IF IS-FIRST-SORT-REC OR
+                          SRT-CUST-ID NOT = WS-PREV-CUST-ID
+                           MOVE SRT-CUST-ID TO OC-CUST-ID
+                           WRITE ORDCUST-REC
+                           MOVE SRT-CUST-ID TO WS-PREV-CUST-ID
+                           MOVE "N" TO WS-FIRST-SORT-REC
+                       END-IF
+               END-RETURN
+           END-PERFORM
+           CLOSE ORDCUST
+           MOVE "N" TO WS-ORD-EOF
+           .
+
+       COMPARE-CUSTOMER-EXTRACTS.
+           *> ORDCUST.DAT（注文あり客、昇順）とCLRDCUST.DAT（MVP02クリア済
+           *> み客、索引ファイルなので順次読みで自然に昇順）を突き合わせ、
+           *> 片方にしか出てこない客IDをレポートへ書き出す
+           OPEN INPUT ORDCUST
+           OPEN INPUT CLRDCUST
+           IF NOT CLRDCUST-OK
+               DISPLAY "MVP00: CANNOT OPEN CLRDCUST.DAT, STATUS="
+                   WS-CLRDCUST-STATUS
+               CLOSE ORDCUST
+               GOBACK
+           END-IF
+           OPEN OUTPUT REPFILE
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE SPACES TO REP-REC
+           STRING "MVP00 COMBINED EXTRACT REPORT - RUN DATE "
+                   DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  INTO REP-REC
+           END-STRING
+           WRITE REP-REC
+
+           MOVE "N" TO WS-ORD-EOF
+           MOVE "N" TO WS-CLR-EOF
+           PERFORM READ-NEXT-ORD-REC
+           PERFORM READ-NEXT-CLR-REC
+
+           PERFORM UNTIL ORD-EOF AND CLR-EOF
+               EVALUATE TRUE
+                   WHEN ORD-EOF
+                       PERFORM WRITE-CLR-ONLY-LINE
+                       PERFORM READ-NEXT-CLR-REC
+                   WHEN CLR-EOF
+                       PERFORM WRITE-ORD-ONLY-LINE
+                       PERFORM READ-NEXT-ORD-REC
+                   WHEN OC-CUST-ID = CL-CUST-ID
+                       PERFORM READ-NEXT-ORD-REC
+                       PERFORM READ-NEXT-CLR-REC
+                   WHEN OC-CUST-ID < CL-CUST-ID
+                       PERFORM WRITE-ORD-ONLY-LINE
+                       PERFORM READ-NEXT-ORD-REC
+                   WHEN OTHER
+                       PERFORM WRITE-CLR-ONLY-LINE
+                       PERFORM READ-NEXT-CLR-REC
+               END-EVALUATE
+           END-PERFORM
+
+           MOVE SPACES TO REP-REC
+           STRING "TRAILER - ORDERS-ONLY " DELIMITED BY SIZE
+                  WS-ORD-ONLY-COUNT DELIMITED BY SIZE
+                  " MVP02-ONLY " DELIMITED BY SIZE
+                  WS-CLR-ONLY-COUNT DELIMITED BY SIZE
+                  INTO REP-REC
+           END-STRING
+           WRITE REP-REC
+
+           CLOSE ORDCUST CLRDCUST REPFILE
+           .
+
+       READ-NEXT-ORD-REC.
+           IF NOT ORD-EOF
+               READ ORDCUST
+                   AT END
+                       SET ORD-EOF TO TRUE
+               END-READ
+           END-IF
+           .
+
+       READ-NEXT-CLR-REC.
+           IF NOT CLR-EOF
+               READ CLRDCUST NEXT RECORD
+                   AT END
+                       SET CLR-EOF TO TRUE
+               END-READ
+           END-IF
+           .
+
+       WRITE-ORD-ONLY-LINE.
+           ADD 1 TO WS-ORD-ONLY-COUNT
+           MOVE SPACES TO REP-REC
+           STRING "CUST " DELIMITED BY SIZE
+                  OC-CUST-ID DELIMITED BY SIZE
+                  " - ORDERS ONLY, NOT IN MVP02 CLEAN EXTRACT"
+                      DELIMITED BY SIZE
+                  INTO REP-REC
+           END-STRING
+           WRITE REP-REC
+           .
+
+       WRITE-CLR-ONLY-LINE.
+           ADD 1 TO WS-CLR-ONLY-COUNT
+           MOVE SPACES TO REP-REC
+           STRING "CUST " DELIMITED BY SIZE
+                  CL-CUST-ID DELIMITED BY SIZE
+                  " - MVP02 ONLY, NO ORDERS FOUND"
+                      DELIMITED BY SIZE
+                  INTO REP-REC
+           END-STRING
+           WRITE REP-REC
+           .
