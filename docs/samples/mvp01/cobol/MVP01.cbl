@@ -10,6 +10,33 @@
            SELECT OUTFILE
                ASSIGN TO "OUTFILE.DAT"
                ORGANIZATION IS SEQUENTIAL.
+           SELECT CUSTMAST
+               ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUST-ID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT REJFILE
+               ASSIGN TO "REJFILE.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PARMFILE
+               ASSIGN TO "MVP01PRM.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARMFILE-STATUS.
+           SELECT CKPFILE
+               ASSIGN TO "MVP01CKP.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPFILE-STATUS.
+           SELECT CLRDCUST
+               ASSIGN TO "CLRDCUST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CL-CUST-ID
+               FILE STATUS IS WS-CLRDCUST-STATUS.
+           SELECT AUDITLOG
+               ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -20,64 +47,438 @@
            05 IN-CUST-ID        PIC 9(5).
            05 IN-NAME           PIC X(20).
            05 IN-QTY            PIC 9(3).
-           05 IN-UNIT-PRICE     PIC 9(5).
+           *> 単価はセント単位まで持てるよう小数点2桁を内蔵
+           05 IN-UNIT-PRICE     PIC 9(3)V99.
            05 IN-FILLER         PIC X(7).
 
        FD  OUTFILE
-           RECORD CONTAINS 60 CHARACTERS
+           RECORD CONTAINS 62 CHARACTERS
            RECORDING MODE IS F.
        01  OUTREC.
+           05 OUT-REC-TYPE      PIC X(1) VALUE "D".
            05 OUT-CUST-ID       PIC 9(5).
            05 OUT-NAME          PIC X(20).
            05 OUT-QTY           PIC 9(3).
-           05 OUT-UNIT-PRICE    PIC 9(5).
-           05 OUT-TOTAL         PIC 9(7).
-           05 OUT-BIG-FLAG      PIC X(1).
-           05 OUT-FILLER        PIC X(17).
+           05 OUT-UNIT-PRICE    PIC 9(3)V99.
+           05 OUT-TOTAL         PIC 9(7)V99.
+           05 OUT-TIER-CODE     PIC X(1).
+           05 OUT-FILLER        PIC X(18).
+
+       FD  CUSTMAST
+           RECORD CONTAINS 26 CHARACTERS
+           RECORDING MODE IS F.
+       01  CUSTMAST-REC.
+           05 CM-CUST-ID        PIC 9(5).
+           05 CM-CUST-NAME      PIC X(20).
+           05 CM-STATUS         PIC X(1).
+               88 CM-ACTIVE               VALUE "A".
+
+       FD  REJFILE
+           RECORD CONTAINS 64 CHARACTERS
+           RECORDING MODE IS F.
+       01  REJREC.
+           05 RJ-CUST-ID        PIC 9(5).
+           05 RJ-NAME           PIC X(20).
+           05 RJ-QTY            PIC 9(3).
+           05 RJ-UNIT-PRICE     PIC 9(3)V99.
+           05 RJ-REASON-CODE    PIC X(2).
+           05 RJ-REASON-TEXT    PIC X(29).
+
+       FD  PARMFILE
+           RECORD CONTAINS 11 CHARACTERS
+           RECORDING MODE IS F.
+       01  PARMREC.
+           05 PM-LARGE-THRESH   PIC 9(3).
+           05 PM-BULK-THRESH    PIC 9(3).
+           05 PM-CKP-INTERVAL   PIC 9(5).
+
+       FD  CKPFILE
+           RECORD CONTAINS 44 CHARACTERS
+           RECORDING MODE IS F.
+       01  CKPREC.
+           05 CK-CUST-ID        PIC 9(5).
+           05 CK-REC-COUNT      PIC 9(7).
+           *> トレーラーの集計値もチェックポイントに残し、リスタート時に
+           *> WRITE-TRAILERが今回セグメントだけの数字にならないようにする
+           05 CK-OUT-REC-COUNT  PIC 9(7).
+           05 CK-OUT-TOTAL-SUM  PIC 9(9)V99.
+           05 CK-OUT-BIG-COUNT  PIC 9(7).
+           05 CK-REJECT-COUNT   PIC 9(7).
+
+       *> MVP02が名前を正しく分割できた客だけを記録する索引ファイル
+       *> （駆動ジョブ経由で作られていない場合は突き合わせを行わない）
+       FD  CLRDCUST
+           RECORD CONTAINS 5 CHARACTERS
+           RECORDING MODE IS F.
+       01  CLRDCUST-REC.
+           05 CL-CUST-ID        PIC 9(5).
+
+       *> 実行履歴を残す共通監査ログ（MVP01・MVP02共通の1行1実行形式）
+       FD  AUDITLOG
+           RECORD CONTAINS 50 CHARACTERS
+           RECORDING MODE IS F.
+       01  AUDIT-REC.
+           05 AL-PROGRAM-ID     PIC X(8).
+           05 AL-RUN-DATE       PIC 9(8).
+           05 AL-RUN-TIME       PIC 9(8).
+           05 AL-IN-COUNT       PIC 9(7).
+           05 AL-OUT-COUNT      PIC 9(7).
+           05 AL-REJECT-COUNT   PIC 9(7).
+           05 AL-FILLER         PIC X(5).
 
        WORKING-STORAGE SECTION.
        01  WS-EOF               PIC X VALUE "N".
            88 EOF                         VALUE "Y".
            88 NOT-EOF                     VALUE "N".
 
-       01  WS-TOTAL             PIC 9(7) VALUE 0.
+       01  WS-TOTAL             PIC 9(7)V99 VALUE 0.
+
+       01  WS-CUSTMAST-STATUS   PIC X(2) VALUE SPACES.
+           88 CUSTMAST-OK                 VALUE "00".
+           88 CUSTMAST-NOT-FOUND          VALUE "23".
+
+       01  WS-CUST-VALID        PIC X VALUE "N".
+           88 CUST-IS-VALID               VALUE "Y".
+           88 CUST-IS-INVALID             VALUE "N".
+
+       01  WS-REJECT-REASON-CD  PIC X(2) VALUE SPACES.
+       01  WS-REJECT-REASON-TX  PIC X(29) VALUE SPACES.
+
+       01  WS-PARMFILE-STATUS   PIC X(2) VALUE SPACES.
+           88 PARMFILE-OK                 VALUE "00".
+
+       *> パラメータファイルが無い場合の既定閾値
+       01  WS-LARGE-THRESH      PIC 9(3) VALUE 100.
+       01  WS-BULK-THRESH       PIC 9(3) VALUE 500.
+       01  WS-CKP-INTERVAL      PIC 9(5) VALUE 100.
+
+       01  WS-CKPFILE-STATUS    PIC X(2) VALUE SPACES.
+           88 CKPFILE-OK                  VALUE "00".
+
+       01  WS-CLRDCUST-STATUS   PIC X(2) VALUE SPACES.
+           88 CLRDCUST-OK                 VALUE "00".
+
+       *> CLRDCUST.DATが用意されているとき（＝駆動ジョブ経由の実行）だけ
+       *> MVP02クリア済みかどうかの突き合わせを行う
+       01  WS-CLRDCUST-PRESENT  PIC X VALUE "N".
+           88 CLRDCUST-PRESENT            VALUE "Y".
+           88 CLRDCUST-NOT-PRESENT        VALUE "N".
+
+       01  WS-AUDITLOG-STATUS   PIC X(2) VALUE SPACES.
+           88 AUDITLOG-OK                 VALUE "00".
+
+       01  WS-REJECT-COUNT      PIC 9(7) VALUE 0.
+
+       01  WS-RESTART-FLAG      PIC X VALUE "N".
+           88 IS-RESTART                  VALUE "Y".
+           88 IS-NOT-RESTART              VALUE "N".
+
+       01  WS-CKP-EOF           PIC X VALUE "N".
+           88 CKP-EOF                     VALUE "Y".
+
+       01  WS-CKP-CUST-ID       PIC 9(5) VALUE 0.
+       01  WS-CKP-REC-COUNT     PIC 9(7) VALUE 0.
+       01  WS-IN-REC-COUNT      PIC 9(7) VALUE 0.
+       01  WS-LAST-WRTN-CUST-ID PIC 9(5) VALUE 0.
+       01  WS-CKP-DIV           PIC 9(7) VALUE 0.
+       01  WS-CKP-REM           PIC 9(5) VALUE 0.
+
+       01  WS-INFILE-NAME       PIC X(20) VALUE "INFILE.DAT".
+       01  WS-RUN-DATE          PIC 9(8) VALUE 0.
+
+       01  WS-OUT-REC-COUNT     PIC 9(7) VALUE 0.
+       01  WS-OUT-TOTAL-SUM     PIC 9(9)V99 VALUE 0.
+       *> LARGEまたはBULK階層と判定された件数（旧OUT-BIG-FLAG=Y相当）
+       01  WS-OUT-BIG-COUNT     PIC 9(7) VALUE 0.
+
+       *> OUTFILEのヘッダー・トレーラー編集用（WRITE OUTREC FROMで転送）
+       01  OUT-HDR-REC.
+           05 OUT-HDR-TYPE      PIC X(1) VALUE "H".
+           05 OUT-HDR-RUN-DATE  PIC 9(8).
+           05 OUT-HDR-INFILE    PIC X(20).
+           05 OUT-HDR-FILLER    PIC X(33).
+
+       01  OUT-TRL-REC.
+           05 OUT-TRL-TYPE      PIC X(1) VALUE "T".
+           05 OUT-TRL-REC-COUNT PIC 9(7).
+           05 OUT-TRL-TOTAL-SUM PIC 9(9)V99.
+           05 OUT-TRL-BIG-COUNT PIC 9(7).
+           05 OUT-TRL-FILLER    PIC X(36).
 
        PROCEDURE DIVISION.
        MAIN-SECTION.
+           PERFORM LOAD-PARAMETERS
+           PERFORM CHECK-RESTART
+
            OPEN INPUT INFILE
-                OUTPUT OUTFILE
+           IF IS-RESTART
+               OPEN EXTEND OUTFILE
+               OPEN EXTEND REJFILE
+           ELSE
+               OPEN OUTPUT OUTFILE
+               OPEN OUTPUT REJFILE
+           END-IF
+           OPEN INPUT CUSTMAST
+           IF NOT CUSTMAST-OK
+               DISPLAY "MVP01: CANNOT OPEN CUSTMAST.DAT, STATUS="
+                   WS-CUSTMAST-STATUS
+               CLOSE INFILE OUTFILE REJFILE
+               GOBACK
+           END-IF
+
+           *> リスタート時はチェックポイント履歴を残したまま追記する。
+           *> OPEN OUTPUTで毎回作り直すと、次回リスタートがこのファイルを
+           *> 空のまま見つけてIS-RESTARTを立てられず、OUTFILE/REJFILEが
+           *> ELSE側のOPEN OUTPUTで丸ごと消されてしまう
+           IF IS-RESTART
+               OPEN EXTEND CKPFILE
+           ELSE
+               OPEN OUTPUT CKPFILE
+           END-IF
+
+           *> 駆動ジョブがMVP02を先に走らせた形跡（CLRDCUST.DAT）があれば
+           *> 突き合わせを有効にする。単独実行では無ければ気にしない
+           OPEN INPUT CLRDCUST
+           IF CLRDCUST-OK
+               SET CLRDCUST-PRESENT TO TRUE
+           ELSE
+               SET CLRDCUST-NOT-PRESENT TO TRUE
+           END-IF
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           IF IS-NOT-RESTART
+               PERFORM WRITE-HEADER
+           END-IF
+
+           IF IS-RESTART
+               PERFORM UNTIL EOF OR WS-IN-REC-COUNT >= WS-CKP-REC-COUNT
+                   READ INFILE
+                       AT END
+                           SET EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-IN-REC-COUNT
+                   END-READ
+               END-PERFORM
+           END-IF
 
            PERFORM UNTIL EOF
                READ INFILE
                    AT END
                        SET EOF TO TRUE
                    NOT AT END
+                       ADD 1 TO WS-IN-REC-COUNT
                        PERFORM PROCESS-ONE-RECORD
+                       PERFORM CHECK-WRITE-CHECKPOINT
                END-READ
            END-PERFORM
 
-           CLOSE INFILE OUTFILE
-           STOP RUN
+           PERFORM WRITE-TRAILER
+
+           CLOSE INFILE OUTFILE REJFILE CUSTMAST CKPFILE
+           IF CLRDCUST-PRESENT
+               CLOSE CLRDCUST
+           END-IF
+
+           *> 正常終了なので次回は通常実行として扱わせる。チェックポイント
+           *> を残したままだと次回のIS-RESTART判定がINFILE.DATの中身に
+           *> 関係なく誤ってYになり、OUTFILE/REJFILEへ追記されてしまう
+           OPEN OUTPUT CKPFILE
+           CLOSE CKPFILE
+
+           PERFORM WRITE-AUDIT-LOG
+
+           GOBACK
+           .
+
+       LOAD-PARAMETERS.
+           *> 大口注文の閾値とチェックポイント間隔をパラメータファイルから取得
+           *> （無ければ既定値のまま）
+           OPEN INPUT PARMFILE
+           IF PARMFILE-OK
+               READ PARMFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PM-LARGE-THRESH  TO WS-LARGE-THRESH
+                       MOVE PM-BULK-THRESH   TO WS-BULK-THRESH
+                       MOVE PM-CKP-INTERVAL  TO WS-CKP-INTERVAL
+                       *> 0や未設定のままだとCHECK-WRITE-CHECKPOINTの
+                       *> DIVIDEでゼロ除算になるため既定値に戻す
+                       IF WS-CKP-INTERVAL = 0
+                           MOVE 100 TO WS-CKP-INTERVAL
+                       END-IF
+                       *> BULKがLARGE以下だと「IN-QTY >= WS-BULK-THRESH」
+                       *> が先に成立し、普通の大口注文までBULK扱いに
+                       *> なってしまうため、パラメータファイルの設定が
+                       *> おかしければ既定値の組に戻す
+                       IF WS-BULK-THRESH NOT > WS-LARGE-THRESH
+                           MOVE 100 TO WS-LARGE-THRESH
+                           MOVE 500 TO WS-BULK-THRESH
+                       END-IF
+               END-READ
+               CLOSE PARMFILE
+           END-IF
+           .
+
+       CHECK-RESTART.
+           *> 直前の実行が残したチェックポイントがあれば再開位置を復元する
+           MOVE "N" TO WS-RESTART-FLAG
+           MOVE 0   TO WS-CKP-CUST-ID
+           MOVE 0   TO WS-CKP-REC-COUNT
+
+           OPEN INPUT CKPFILE
+           IF CKPFILE-OK
+               MOVE "N" TO WS-CKP-EOF
+               PERFORM UNTIL CKP-EOF
+                   READ CKPFILE
+                       AT END
+                           MOVE "Y" TO WS-CKP-EOF
+                       NOT AT END
+                           MOVE CK-CUST-ID       TO WS-CKP-CUST-ID
+                           MOVE CK-REC-COUNT     TO WS-CKP-REC-COUNT
+                           MOVE CK-OUT-REC-COUNT TO WS-OUT-REC-COUNT
+                           MOVE CK-OUT-TOTAL-SUM TO WS-OUT-TOTAL-SUM
+                           MOVE CK-OUT-BIG-COUNT TO WS-OUT-BIG-COUNT
+                           MOVE CK-REJECT-COUNT  TO WS-REJECT-COUNT
+                           SET IS-RESTART TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CKPFILE
+           END-IF
+           .
+
+       CHECK-WRITE-CHECKPOINT.
+           DIVIDE WS-IN-REC-COUNT BY WS-CKP-INTERVAL
+               GIVING WS-CKP-DIV REMAINDER WS-CKP-REM
+           IF WS-CKP-REM = 0
+               MOVE WS-LAST-WRTN-CUST-ID TO CK-CUST-ID
+               MOVE WS-IN-REC-COUNT      TO CK-REC-COUNT
+               MOVE WS-OUT-REC-COUNT     TO CK-OUT-REC-COUNT
+               MOVE WS-OUT-TOTAL-SUM     TO CK-OUT-TOTAL-SUM
+               MOVE WS-OUT-BIG-COUNT     TO CK-OUT-BIG-COUNT
+               MOVE WS-REJECT-COUNT      TO CK-REJECT-COUNT
+               WRITE CKPREC
+           END-IF
+           .
+
+       WRITE-HEADER.
+           MOVE WS-RUN-DATE     TO OUT-HDR-RUN-DATE
+           MOVE WS-INFILE-NAME  TO OUT-HDR-INFILE
+           MOVE SPACES          TO OUT-HDR-FILLER
+           WRITE OUTREC FROM OUT-HDR-REC
+           .
+
+       WRITE-TRAILER.
+           MOVE WS-OUT-REC-COUNT  TO OUT-TRL-REC-COUNT
+           MOVE WS-OUT-TOTAL-SUM  TO OUT-TRL-TOTAL-SUM
+           MOVE WS-OUT-BIG-COUNT  TO OUT-TRL-BIG-COUNT
+           MOVE SPACES            TO OUT-TRL-FILLER
+           WRITE OUTREC FROM OUT-TRL-REC
            .
 
        PROCESS-ONE-RECORD.
-           *> MOVEで出力項目へ転送
-           MOVE IN-CUST-ID     TO OUT-CUST-ID
-           MOVE IN-NAME        TO OUT-NAME
-           MOVE IN-QTY         TO OUT-QTY
-           MOVE IN-UNIT-PRICE  TO OUT-UNIT-PRICE
-
-           *> 合計計算（整数）
-           COMPUTE WS-TOTAL = IN-QTY * IN-UNIT-PRICE
-           MOVE WS-TOTAL TO OUT-TOTAL
-
-           *> IFでフラグ設定
-           IF IN-QTY >= 100
-               MOVE "Y" TO OUT-BIG-FLAG
+           *> IN-CUST-IDが実在の有効顧客かCUSTMASTで確認
+           PERFORM VALIDATE-CUSTOMER
+
+           IF CUST-IS-INVALID
+               PERFORM WRITE-REJECT-RECORD
            ELSE
-               MOVE "N" TO OUT-BIG-FLAG
+               *> MOVEで出力項目へ転送
+               MOVE "D"            TO OUT-REC-TYPE
+               MOVE IN-CUST-ID     TO OUT-CUST-ID
+               MOVE IN-NAME        TO OUT-NAME
+               MOVE IN-QTY         TO OUT-QTY
+               MOVE IN-UNIT-PRICE  TO OUT-UNIT-PRICE
+
+               *> 合計計算（セント未満は四捨五入）
+               COMPUTE WS-TOTAL ROUNDED = IN-QTY * IN-UNIT-PRICE
+               MOVE WS-TOTAL TO OUT-TOTAL
+
+               *> 数量に応じた注文規模の階層コードを設定
+               IF IN-QTY >= WS-BULK-THRESH
+                   MOVE "B" TO OUT-TIER-CODE
+               ELSE
+                   IF IN-QTY >= WS-LARGE-THRESH
+                       MOVE "L" TO OUT-TIER-CODE
+                   ELSE
+                       MOVE "S" TO OUT-TIER-CODE
+                   END-IF
+               END-IF
+
+               *> 固定長出力
+               WRITE OUTREC
+
+               ADD 1          TO WS-OUT-REC-COUNT
+               ADD WS-TOTAL   TO WS-OUT-TOTAL-SUM
+               IF OUT-TIER-CODE NOT = "S"
+                   ADD 1      TO WS-OUT-BIG-COUNT
+               END-IF
+               MOVE IN-CUST-ID TO WS-LAST-WRTN-CUST-ID
            END-IF
+           .
+
+       VALIDATE-CUSTOMER.
+           SET CUST-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON-CD
+           MOVE SPACES TO WS-REJECT-REASON-TX
+
+           MOVE IN-CUST-ID TO CM-CUST-ID
+           READ CUSTMAST
+               INVALID KEY
+                   SET CUST-IS-INVALID TO TRUE
+                   MOVE "NF" TO WS-REJECT-REASON-CD
+                   MOVE "CUST ID NOT ON CUSTMAST"
+                       TO WS-REJECT-REASON-TX
+           END-READ
 
-           *> 固定長出力
-           WRITE OUTREC
+           IF CUST-IS-VALID
+               IF NOT CM-ACTIVE
+                   SET CUST-IS-INVALID TO TRUE
+                   MOVE "IN" TO WS-REJECT-REASON-CD
+                   MOVE "CUSTOMER INACTIVE"
+                       TO WS-REJECT-REASON-TX
+               END-IF
+           END-IF
+
+           IF CUST-IS-VALID AND CLRDCUST-PRESENT
+               MOVE IN-CUST-ID TO CL-CUST-ID
+               READ CLRDCUST
+                   INVALID KEY
+                       SET CUST-IS-INVALID TO TRUE
+                       MOVE "MP" TO WS-REJECT-REASON-CD
+                       MOVE "NOT CLEARED BY MVP02 EXTRACT"
+                           TO WS-REJECT-REASON-TX
+               END-READ
+           END-IF
+           .
+
+       WRITE-REJECT-RECORD.
+           MOVE IN-CUST-ID       TO RJ-CUST-ID
+           MOVE IN-NAME          TO RJ-NAME
+           MOVE IN-QTY           TO RJ-QTY
+           MOVE IN-UNIT-PRICE    TO RJ-UNIT-PRICE
+           MOVE WS-REJECT-REASON-CD TO RJ-REASON-CODE
+           MOVE WS-REJECT-REASON-TX TO RJ-REASON-TEXT
+           WRITE REJREC
+           ADD 1 TO WS-REJECT-COUNT
+           .
+
+       WRITE-AUDIT-LOG.
+           MOVE "MVP01"          TO AL-PROGRAM-ID
+           MOVE WS-RUN-DATE      TO AL-RUN-DATE
+           ACCEPT AL-RUN-TIME FROM TIME
+           MOVE WS-IN-REC-COUNT  TO AL-IN-COUNT
+           MOVE WS-OUT-REC-COUNT TO AL-OUT-COUNT
+           MOVE WS-REJECT-COUNT  TO AL-REJECT-COUNT
+           MOVE SPACES           TO AL-FILLER
+
+           *> OPEN EXTENDは対象ファイルが無いと素通りするだけ（作成しない）
+           *> ので、初回実行時はOUTPUTで新規作成してやる必要がある
+           OPEN EXTEND AUDITLOG
+           IF NOT AUDITLOG-OK
+               OPEN OUTPUT AUDITLOG
+           END-IF
+           WRITE AUDIT-REC
+           CLOSE AUDITLOG
            .
