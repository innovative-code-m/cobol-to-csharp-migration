@@ -8,6 +8,16 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTFILE ASSIGN TO "OUTFILE.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCFILE ASSIGN TO "EXCEPTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLRDCUST ASSIGN TO "CLRDCUST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CL-CUST-ID
+               FILE STATUS IS WS-CLRDCUST-STATUS.
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,20 +33,78 @@
        FD  OUTFILE.
        01  OUT-REC         PIC X(60).
 
+       FD  EXCFILE.
+       01  EXC-REC         PIC X(60).
+
+       *> MVP01のCUSTMAST検証が「MVP02を無事通過した客」だけを拾えるよう
+       *> 名前が正しく分割できた客のIDを索引ファイルに残しておく
+       FD  CLRDCUST
+           RECORD CONTAINS 5 CHARACTERS
+           RECORDING MODE IS F.
+       01  CLRDCUST-REC.
+           05 CL-CUST-ID   PIC 9(5).
+
+       *> 実行履歴を残す共通監査ログ（MVP01・MVP02共通の1行1実行形式）
+       FD  AUDITLOG
+           RECORD CONTAINS 50 CHARACTERS
+           RECORDING MODE IS F.
+       01  AUDIT-REC.
+           05 AL-PROGRAM-ID     PIC X(8).
+           05 AL-RUN-DATE       PIC 9(8).
+           05 AL-RUN-TIME       PIC 9(8).
+           05 AL-IN-COUNT       PIC 9(7).
+           05 AL-OUT-COUNT      PIC 9(7).
+           05 AL-REJECT-COUNT   PIC 9(7).
+           05 AL-FILLER         PIC X(5).
+
        WORKING-STORAGE SECTION.
        01  WS-EOF          PIC X VALUE "N".
            88  EOF         VALUE "Y".
            88  NOT-EOF     VALUE "N".
 
        01  WS-FIRST        PIC X(10) VALUE SPACES.
-       01  WS-LAST         PIC X(10) VALUE SPACES.
+       *> 姓は先頭トークンの後ろ全部（ミドルネーム・サフィックス含む）を保持
+       01  WS-LAST         PIC X(19) VALUE SPACES.
+       01  WS-LAST-LEN     PIC 9(2)  VALUE 0.
+       01  WS-NAME-PTR     PIC 9(2)  VALUE 1.
 
        01  WS-OUT          PIC X(60) VALUE SPACES.
 
+       01  WS-SKIP-COUNT   PIC 9(5) VALUE 0.
+
+       01  WS-RUN-DATE     PIC 9(8) VALUE 0.
+       01  WS-TOTAL-COUNT  PIC 9(7) VALUE 0.
+       *> CSVへ実際に書き出される行数（単一トークン名の例外分を除く）。
+       *> ヘッダーはこちらを使い、明細・トレーラーと一致させる
+       01  WS-HDR-COUNT    PIC 9(7) VALUE 0.
+       01  WS-AMOUNT-SUM   PIC 9(9) VALUE 0.
+
+       01  WS-CLRDCUST-STATUS PIC X(2) VALUE SPACES.
+           88  CLRDCUST-OK  VALUE "00".
+
+       01  WS-OUT-COUNT    PIC 9(7) VALUE 0.
+
+       01  WS-AUDITLOG-STATUS PIC X(2) VALUE SPACES.
+           88  AUDITLOG-OK  VALUE "00".
+
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM COUNT-INPUT-RECORDS
+
            OPEN INPUT INFILE
                 OUTPUT OUTFILE
+                OUTPUT EXCFILE
+                OUTPUT CLRDCUST
+           IF NOT CLRDCUST-OK
+               DISPLAY "MVP02: CANNOT OPEN CLRDCUST.DAT, STATUS="
+                   WS-CLRDCUST-STATUS
+               CLOSE INFILE OUTFILE EXCFILE
+               GOBACK
+           END-IF
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           PERFORM WRITE-HEADER
 
            PERFORM UNTIL EOF
                READ INFILE
@@ -47,39 +115,183 @@
                END-READ
            END-PERFORM
 
+           PERFORM WRITE-TRAILER
+
            CLOSE INFILE
                  OUTFILE
+                 EXCFILE
+                 CLRDCUST
+
+           DISPLAY "MVP02: " WS-SKIP-COUNT
+               " RECORD(S) SKIPPED - NO LAST NAME, SEE EXCEPTIONS.DAT"
+
+           PERFORM WRITE-AUDIT-LOG
+
+           GOBACK.
+
+       COUNT-INPUT-RECORDS.
+           *> ヘッダーの件数はOUTFILE書き出し前にINFILEを一度数えて求める。
+           *> PROCESS-ONEと同じ単一トークン判定をここでも行い、例外行
+           *> （CSVに書かれない）を除いた実際の明細行数をヘッダーに残す
+           OPEN INPUT INFILE
+           PERFORM UNTIL EOF
+               READ INFILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-COUNT
+                       PERFORM COUNT-ONE-FOR-HEADER
+               END-READ
+           END-PERFORM
+           CLOSE INFILE
+           MOVE "N" TO WS-EOF
+           .
+
+       COUNT-ONE-FOR-HEADER.
+           *> PROCESS-ONEと全く同じ判定（トークン抽出後の残り部分が
+           *> SPACESかどうか）でなければ、末尾を空白で埋めた通常の
+           *> 単一トークン名（"ACME"等）を数え間違える
+           MOVE SPACES TO WS-FIRST
+           MOVE SPACES TO WS-LAST
+           MOVE 1      TO WS-NAME-PTR
+           UNSTRING IN-NAME
+               DELIMITED BY SPACE
+               INTO WS-FIRST
+               WITH POINTER WS-NAME-PTR
+           END-UNSTRING
 
-           STOP RUN.
+           IF WS-NAME-PTR > LENGTH OF IN-NAME
+               MOVE SPACES TO WS-LAST
+           ELSE
+               MOVE IN-NAME(WS-NAME-PTR:) TO WS-LAST
+           END-IF
+
+           IF WS-LAST NOT = SPACES
+               ADD 1 TO WS-HDR-COUNT
+           END-IF
+           .
+
+       WRITE-HEADER.
+           MOVE SPACES TO WS-OUT
+           STRING
+               "HDR"          DELIMITED BY SIZE
+               ","            DELIMITED BY SIZE
+               WS-RUN-DATE    DELIMITED BY SIZE
+               ","            DELIMITED BY SIZE
+               WS-HDR-COUNT   DELIMITED BY SIZE
+               INTO WS-OUT
+           END-STRING
+           MOVE WS-OUT TO OUT-REC
+           WRITE OUT-REC
+           .
+
+       WRITE-TRAILER.
+           MOVE SPACES TO WS-OUT
+           STRING
+               "TRL"          DELIMITED BY SIZE
+               ","            DELIMITED BY SIZE
+               WS-AMOUNT-SUM  DELIMITED BY SIZE
+               INTO WS-OUT
+           END-STRING
+           MOVE WS-OUT TO OUT-REC
+           WRITE OUT-REC
+           .
 
        PROCESS-ONE.
            MOVE SPACES TO WS-FIRST
            MOVE SPACES TO WS-LAST
+           MOVE 1      TO WS-NAME-PTR
 
-           * 変換器が未対応になりがちな構文（ここが //TODO の狙い）
+           *> 姓名を最初の空白だけで区切り、残り全部（ミドルネーム・
+           *> サフィックス含む）をポインタ経由で姓側に丸ごと渡す
            UNSTRING IN-NAME
                DELIMITED BY SPACE
-               INTO WS-FIRST WS-LAST
+               INTO WS-FIRST
+               WITH POINTER WS-NAME-PTR
            END-UNSTRING
 
-           * これも未対応になりがち（小文字→大文字の例）
-           INSPECT WS-LAST
-               CONVERTING "abcdefghijklmnopqrstuvwxyz"
-                        TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-           END-INSPECT
+           IF WS-NAME-PTR > LENGTH OF IN-NAME
+               MOVE SPACES TO WS-LAST
+           ELSE
+               MOVE IN-NAME(WS-NAME-PTR:) TO WS-LAST
+           END-IF
+
+           IF WS-LAST = SPACES
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+               *> これも未対応になりがち（小文字→大文字の例）
+               INSPECT WS-LAST
+                   CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                            TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+
+               *> WS-LASTは固定長なので末尾の空白を除いた実際の長さを求める
+               MOVE LENGTH OF WS-LAST TO WS-LAST-LEN
+               PERFORM UNTIL WS-LAST-LEN < 1
+                   IF WS-LAST(WS-LAST-LEN:1) NOT = SPACE
+                       EXIT PERFORM
+                   END-IF
+                   SUBTRACT 1 FROM WS-LAST-LEN
+               END-PERFORM
+
+               MOVE SPACES TO WS-OUT
+               STRING
+                   IN-ID                       DELIMITED BY SIZE
+                   ","                         DELIMITED BY SIZE
+                   WS-LAST(1:WS-LAST-LEN)      DELIMITED BY SIZE
+                   ","                         DELIMITED BY SIZE
+                   WS-FIRST                    DELIMITED BY SPACE
+                   ","                         DELIMITED BY SIZE
+                   IN-AMOUNT                   DELIMITED BY SIZE
+                   INTO WS-OUT
+               END-STRING
+
+               MOVE WS-OUT TO OUT-REC
+               WRITE OUT-REC
+
+               ADD IN-AMOUNT TO WS-AMOUNT-SUM
+               ADD 1 TO WS-OUT-COUNT
+
+               *> IN-IDをMVP01が突き合わせるクリア済み客リストに記録
+               MOVE IN-ID TO CL-CUST-ID
+               WRITE CLRDCUST-REC
+                   INVALID KEY
+                       CONTINUE
+               END-WRITE
+           END-IF
+           .
+
+       WRITE-EXCEPTION-RECORD.
+           ADD 1 TO WS-SKIP-COUNT
 
            MOVE SPACES TO WS-OUT
            STRING
                IN-ID        DELIMITED BY SIZE
                ","          DELIMITED BY SIZE
-               WS-LAST      DELIMITED BY SPACE
+               IN-NAME      DELIMITED BY SIZE
                ","          DELIMITED BY SIZE
-               WS-FIRST     DELIMITED BY SPACE
-               ","          DELIMITED BY SIZE
-               IN-AMOUNT    DELIMITED BY SIZE
+               "NO LAST NAME - SINGLE TOKEN" DELIMITED BY SIZE
                INTO WS-OUT
            END-STRING
 
-           MOVE WS-OUT TO OUT-REC
-           WRITE OUT-REC
+           MOVE WS-OUT TO EXC-REC
+           WRITE EXC-REC
+           .
+
+       WRITE-AUDIT-LOG.
+           MOVE "MVP02"          TO AL-PROGRAM-ID
+           MOVE WS-RUN-DATE      TO AL-RUN-DATE
+           ACCEPT AL-RUN-TIME FROM TIME
+           MOVE WS-TOTAL-COUNT   TO AL-IN-COUNT
+           MOVE WS-OUT-COUNT     TO AL-OUT-COUNT
+           MOVE WS-SKIP-COUNT    TO AL-REJECT-COUNT
+           MOVE SPACES           TO AL-FILLER
+
+           *> OPEN EXTENDは対象ファイルが無いと素通りするだけ（作成しない）
+           *> ので、初回実行時はOUTPUTで新規作成してやる必要がある
+           OPEN EXTEND AUDITLOG
+           IF NOT AUDITLOG-OK
+               OPEN OUTPUT AUDITLOG
+           END-IF
+           WRITE AUDIT-REC
+           CLOSE AUDITLOG
            .
